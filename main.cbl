@@ -1,42 +1,648 @@
-      *this is a body mass index (BMI) calculator program. 
+      *this is a body mass index (BMI) calculator program.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. "BMICALCULATOR".
        AUTHOR. "Luqman".
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PATIENT-INPUT-FILE ASSIGN TO WS-INPUT-FILENAME
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-INPUT-STATUS.
+
+           SELECT PATIENT-HISTORY-FILE ASSIGN TO "PATHIST.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS HIST-KEY
+               ALTERNATE RECORD KEY IS HIST-PATIENT-ID WITH DUPLICATES
+               FILE STATUS IS WS-HIST-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-KEY
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-STATUS.
+
+           SELECT EXPORT-FILE ASSIGN TO "BMIEXPORT.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXPORT-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "BMIREPORT.TXT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  PATIENT-INPUT-FILE.
+       01  PATIENT-INPUT-RECORD.
+           05 PI-PATIENT-ID            PIC X(10).
+           05 PI-UNIT-FLAG             PIC X.
+           05 PI-WEIGHT                PIC 999.
+           05 PI-HEIGHT-WHOLE          PIC 99.
+           05 PI-HEIGHT-FRACTION       PIC 99.
+
+       FD  PATIENT-HISTORY-FILE.
+       01  PATIENT-HISTORY-RECORD.
+           05 HIST-KEY.
+               10 HIST-PATIENT-ID      PIC X(10).
+               10 HIST-DATE            PIC 9(8).
+           05 HIST-WEIGHT-KG           PIC 999V99.
+           05 HIST-HEIGHT-M            PIC 9V99.
+           05 HIST-BMI                 PIC 999V99.
+           05 HIST-CATEGORY            PIC X(22).
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05 CKPT-KEY                 PIC X(40).
+           05 CKPT-LAST-RECNO          PIC 9(7).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD            PIC X(120).
+
+       FD  EXPORT-FILE.
+       01  EXPORT-RECORD               PIC X(80).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD               PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 WEIGHT_KG PIC 999.
-       01 HEIGHT_M PIC 9V99.
-       01 BMI PIC 999V99.
+       01  WS-INPUT-FILENAME           PIC X(40).
+       01  WS-INPUT-STATUS             PIC XX.
+       01  WS-HIST-STATUS              PIC XX.
+       01  WS-CKPT-STATUS              PIC XX.
+       01  WS-AUDIT-STATUS             PIC XX.
+       01  WS-EXPORT-STATUS            PIC XX.
+       01  WS-REPORT-STATUS            PIC XX.
+
+       01  WS-MODE                     PIC X VALUE "I".
+           88 INTERACTIVE-MODE         VALUE "I".
+           88 BATCH-MODE               VALUE "B".
+
+       01  WS-UNIT-SYSTEM              PIC X VALUE "M".
+           88 METRIC-UNITS             VALUE "M".
+           88 IMPERIAL-UNITS           VALUE "P".
+
+       01  WEIGHT_KG                   PIC 999V99.
+       01  HEIGHT_M                    PIC 9V99.
+       01  BMI                         PIC 999V99.
+       01  WS-CATEGORY                 PIC X(22).
+
+       01  WS-WEIGHT-LB                PIC 999.
+       01  WS-HEIGHT-FT                PIC 99.
+       01  WS-HEIGHT-IN                PIC 99.
+
+       01  WS-VALID-INPUT-SW           PIC X VALUE "N".
+           88 VALID-INPUT              VALUE "Y".
+
+       01  WS-PATIENT-ID                PIC X(10).
+       01  WS-OPERATOR-ID               PIC X(10).
+
+       01  WS-CURRENT-DATE-TIME         PIC X(21).
+       01  WS-TODAY REDEFINES WS-CURRENT-DATE-TIME.
+           05 WS-TODAY-DATE             PIC 9(8).
+           05 WS-TODAY-TIME             PIC 9(6).
+           05 FILLER                    PIC X(7).
+
+       01  WS-STATS.
+           05 WS-COUNT-UNDERWEIGHT      PIC 9(5) VALUE 0.
+           05 WS-COUNT-NORMAL           PIC 9(5) VALUE 0.
+           05 WS-COUNT-OVERWEIGHT       PIC 9(5) VALUE 0.
+           05 WS-COUNT-OBESE            PIC 9(5) VALUE 0.
+           05 WS-COUNT-TOTAL            PIC 9(5) VALUE 0.
+           05 WS-SUM-BMI                PIC 9(7)V99 VALUE 0.
+           05 WS-AVG-BMI                PIC 999V99 VALUE 0.
+
+       01  WS-STAT-GROUP                PIC X VALUE SPACE.
+
+       01  WS-CHECKPOINT-INTERVAL       PIC 9(4) VALUE 50.
+       01  WS-RECORDS-SINCE-CKPT        PIC 9(4) VALUE 0.
+       01  WS-LAST-CHECKPOINT-RECNO     PIC 9(7) VALUE 0.
+       01  WS-CURRENT-RECNO             PIC 9(7) VALUE 0.
+       01  WS-RESTART-WINDOW-END        PIC 9(7) VALUE 0.
+
+       01  WS-IS-RESTART-SW             PIC X VALUE "N".
+           88 IS-RESTART-RUN            VALUE "Y".
+
+       01  WS-INPUT-EOF-SW              PIC X VALUE "N".
+           88 INPUT-EOF                 VALUE "Y".
+
+       01  WS-HIST-LOOKUP-EOF-SW        PIC X VALUE "N".
+           88 HIST-LOOKUP-DONE          VALUE "Y".
+
+       01  WS-HIST-DUP-SW               PIC X VALUE "N".
+           88 HISTORY-ALREADY-RECORDED  VALUE "Y".
+
+       01  WS-REJECT-REASON             PIC X(40).
+
+       01  WS-AUDIT-LINE.
+           05 WS-AL-OPERATOR            PIC X(10).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-DATE                PIC 9(8).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-TIME                PIC 9(6).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-PATIENT-ID          PIC X(10).
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-WEIGHT              PIC ZZ9.99.
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-HEIGHT              PIC 9.99.
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-BMI                 PIC ZZ9.99.
+           05 FILLER                    PIC X VALUE SPACE.
+           05 WS-AL-CATEGORY            PIC X(40).
+
+       01  WS-RPT-WEIGHT                PIC ZZ9.99.
+       01  WS-RPT-HEIGHT                PIC 9.99.
+       01  WS-RPT-BMI                   PIC ZZ9.99.
+
+       01  WS-EXPORT-LINE.
+           05 WS-EX-PATIENT-ID          PIC X(10).
+           05 WS-EX-COMMA1              PIC X VALUE ",".
+           05 WS-EX-DATE                PIC 9(8).
+           05 WS-EX-COMMA2              PIC X VALUE ",".
+           05 WS-EX-BMI                 PIC 9(3).99.
+           05 WS-EX-COMMA3              PIC X VALUE ",".
+           05 WS-EX-CATEGORY            PIC X(22).
 
        PROCEDURE DIVISION.
 
+       0000-MAIN-LOGIC.
       *header
-       DISPLAY "'Massive' BMI calculator".
-       DISPLAY "-".
-       DISPLAY "https://github.com/theluqmn/massive".
-       DISPLAY "".
-
-      *main program logic
-       DISPLAY "(1/2) Enter your weight in kilograms:".
-       ACCEPT WEIGHT_KG.
-
-       DISPLAY "(2/2) Enter your height in meters:".
-       ACCEPT HEIGHT_M.
-
-       COMPUTE BMI = WEIGHT_KG / (HEIGHT_M * HEIGHT_M)
-       DISPLAY "Your BMI is: " BMI.
-
-      *check if underweight, overweight or normal
-       IF BMI < 18.5 THEN
-           DISPLAY "Your body is underweight."
-       ELSE IF BMI > 25 THEN
-           DISPLAY "Your body is overweight."
-       ELSE
-           DISPLAY "Your BMI is normal."
-       END-IF.
-       DISPLAY "Please consult a doctor for further advice."
-
-       STOP RUN.
-       END PROGRAM BMICALCULATOR.
+           DISPLAY "'Massive' BMI calculator".
+           DISPLAY "-".
+           DISPLAY "https://github.com/theluqmn/massive".
+           DISPLAY "".
+
+           PERFORM 1000-INITIALIZE.
+
+           DISPLAY "Run mode - (I)nteractive single patient or".
+           DISPLAY "(B)atch file:".
+           ACCEPT WS-MODE.
+
+           IF BATCH-MODE
+               PERFORM 3000-BATCH-PROCESS
+           ELSE
+               MOVE "I" TO WS-MODE
+               PERFORM 4000-INTERACTIVE-PROCESS
+           END-IF.
+
+           PERFORM 8000-PRINT-SUMMARY.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-TIME.
+
+           DISPLAY "Enter operator ID:".
+           ACCEPT WS-OPERATOR-ID.
+
+           PERFORM 1100-OPEN-HISTORY-FILE.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-STATUS = "35"
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           OPEN EXTEND EXPORT-FILE.
+           IF WS-EXPORT-STATUS = "35"
+               OPEN OUTPUT EXPORT-FILE
+           END-IF.
+
+           OPEN EXTEND REPORT-FILE.
+           IF WS-REPORT-STATUS = "35"
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+
+       1100-OPEN-HISTORY-FILE.
+           OPEN I-O PATIENT-HISTORY-FILE.
+           IF WS-HIST-STATUS = "35"
+               OPEN OUTPUT PATIENT-HISTORY-FILE
+               CLOSE PATIENT-HISTORY-FILE
+               OPEN I-O PATIENT-HISTORY-FILE
+           END-IF.
+
+       2000-GET-UNIT-SYSTEM.
+           DISPLAY "Units - (M)etric kg/m or (P)ounds/inches:".
+           ACCEPT WS-UNIT-SYSTEM.
+           IF NOT METRIC-UNITS AND NOT IMPERIAL-UNITS
+               MOVE "M" TO WS-UNIT-SYSTEM
+           END-IF.
+
+       3000-BATCH-PROCESS.
+           DISPLAY "Enter batch input file name:".
+           ACCEPT WS-INPUT-FILENAME.
+
+           OPEN INPUT PATIENT-INPUT-FILE.
+           IF WS-INPUT-STATUS NOT = "00"
+               DISPLAY "Unable to open batch input file: "
+                   WS-INPUT-FILENAME
+               EXIT PARAGRAPH
+           END-IF.
+
+           PERFORM 3050-OPEN-CHECKPOINT.
+
+           MOVE "N" TO WS-INPUT-EOF-SW.
+           MOVE 0 TO WS-CURRENT-RECNO.
+
+           PERFORM UNTIL INPUT-EOF
+               READ PATIENT-INPUT-FILE
+                   AT END
+                       SET INPUT-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-CURRENT-RECNO
+                       IF WS-CURRENT-RECNO > WS-LAST-CHECKPOINT-RECNO
+                           PERFORM 3100-PROCESS-BATCH-RECORD
+                           ADD 1 TO WS-RECORDS-SINCE-CKPT
+                           IF WS-RECORDS-SINCE-CKPT
+                                   >= WS-CHECKPOINT-INTERVAL
+                               PERFORM 3200-WRITE-CHECKPOINT
+                               MOVE 0 TO WS-RECORDS-SINCE-CKPT
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           PERFORM 3250-CLEAR-CHECKPOINT.
+           CLOSE PATIENT-INPUT-FILE.
+           CLOSE CHECKPOINT-FILE.
+
+       3050-OPEN-CHECKPOINT.
+           OPEN I-O CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS = "35"
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF.
+
+           MOVE WS-INPUT-FILENAME TO CKPT-KEY.
+           READ CHECKPOINT-FILE KEY IS CKPT-KEY
+               INVALID KEY
+                   MOVE WS-INPUT-FILENAME TO CKPT-KEY
+                   MOVE 0 TO CKPT-LAST-RECNO
+                   WRITE CHECKPOINT-RECORD
+           END-READ.
+           MOVE CKPT-LAST-RECNO TO WS-LAST-CHECKPOINT-RECNO.
+           IF WS-LAST-CHECKPOINT-RECNO > 0
+               MOVE "Y" TO WS-IS-RESTART-SW
+               COMPUTE WS-RESTART-WINDOW-END =
+                   WS-LAST-CHECKPOINT-RECNO + WS-CHECKPOINT-INTERVAL
+               DISPLAY "Resuming batch after record "
+                   WS-LAST-CHECKPOINT-RECNO
+           ELSE
+               MOVE "N" TO WS-IS-RESTART-SW
+               MOVE 0 TO WS-RESTART-WINDOW-END
+           END-IF.
+
+       3200-WRITE-CHECKPOINT.
+           MOVE WS-INPUT-FILENAME TO CKPT-KEY.
+           MOVE WS-CURRENT-RECNO TO CKPT-LAST-RECNO.
+           REWRITE CHECKPOINT-RECORD
+               INVALID KEY
+                   WRITE CHECKPOINT-RECORD
+           END-REWRITE.
+
+      *batch reached EOF normally (not an abend) - clear this file's
+      *checkpoint so the next run of it starts from record zero instead
+      *of skipping everything as already done.
+       3250-CLEAR-CHECKPOINT.
+           MOVE WS-INPUT-FILENAME TO CKPT-KEY.
+           DELETE CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+           END-DELETE.
+
+       3100-PROCESS-BATCH-RECORD.
+           MOVE PI-PATIENT-ID TO WS-PATIENT-ID.
+           MOVE PI-UNIT-FLAG TO WS-UNIT-SYSTEM.
+           IF NOT METRIC-UNITS AND NOT IMPERIAL-UNITS
+               MOVE "M" TO WS-UNIT-SYSTEM
+           END-IF.
+
+           IF IMPERIAL-UNITS
+               MOVE PI-WEIGHT TO WS-WEIGHT-LB
+               MOVE PI-HEIGHT-WHOLE TO WS-HEIGHT-FT
+               MOVE PI-HEIGHT-FRACTION TO WS-HEIGHT-IN
+               PERFORM 4300-CONVERT-IMPERIAL-TO-METRIC
+           ELSE
+               MOVE PI-WEIGHT TO WEIGHT_KG
+               COMPUTE HEIGHT_M =
+                   PI-HEIGHT-WHOLE + (PI-HEIGHT-FRACTION / 100)
+           END-IF.
+
+           PERFORM 4400-VALIDATE-MEASUREMENTS.
+           IF VALID-INPUT
+               PERFORM 4500-CALCULATE-AND-CLASSIFY
+               DISPLAY "Patient " WS-PATIENT-ID ": BMI " BMI
+                   " - " WS-CATEGORY
+               PERFORM 5000-WRITE-HISTORY-RECORD
+      *a HIST-KEY collision only means "checkpoint restart replay" when
+      *this run actually restarted AND the colliding record falls
+      *inside the window of records the last checkpoint could not have
+      *saved yet (up to WS-CHECKPOINT-INTERVAL records stale). Any
+      *other duplicate - a normal run, or a restart replaying past its
+      *own window - is a genuine same-day re-screen and must get the
+      *full audit/export/report/stats trail like any other record.
+               IF HISTORY-ALREADY-RECORDED AND IS-RESTART-RUN
+                       AND WS-CURRENT-RECNO NOT > WS-RESTART-WINDOW-END
+                   DISPLAY "Patient " WS-PATIENT-ID
+                       ": already processed today - skipping"
+                       " duplicate checkpoint-restart reprocessing"
+               ELSE
+                   PERFORM 4550-UPDATE-STATS
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+                   PERFORM 7000-WRITE-EXPORT-RECORD
+                   PERFORM 7500-PRINT-REPORT-CARD
+               END-IF
+           ELSE
+               DISPLAY "Patient " WS-PATIENT-ID ": REJECTED - "
+                   WS-REJECT-REASON
+               PERFORM 6000-WRITE-AUDIT-RECORD
+           END-IF.
+
+       4000-INTERACTIVE-PROCESS.
+           DISPLAY "Enter patient ID:".
+           ACCEPT WS-PATIENT-ID.
+
+           PERFORM 4050-SHOW-PATIENT-HISTORY.
+
+           PERFORM 2000-GET-UNIT-SYSTEM.
+
+           MOVE "N" TO WS-VALID-INPUT-SW.
+           PERFORM UNTIL VALID-INPUT
+               IF IMPERIAL-UNITS
+                   PERFORM 4200-ACCEPT-IMPERIAL-MEASUREMENTS
+                   PERFORM 4300-CONVERT-IMPERIAL-TO-METRIC
+               ELSE
+                   PERFORM 4100-ACCEPT-METRIC-MEASUREMENTS
+               END-IF
+               PERFORM 4400-VALIDATE-MEASUREMENTS
+               IF NOT VALID-INPUT
+                   DISPLAY "Invalid entry - " WS-REJECT-REASON
+                   DISPLAY "Please re-enter the measurements."
+                   PERFORM 6000-WRITE-AUDIT-RECORD
+               END-IF
+           END-PERFORM.
+
+           PERFORM 4500-CALCULATE-AND-CLASSIFY.
+           PERFORM 4550-UPDATE-STATS.
+
+           DISPLAY "Your BMI is: " BMI.
+           DISPLAY WS-CATEGORY.
+           DISPLAY "Please consult a doctor for further advice.".
+
+           PERFORM 5000-WRITE-HISTORY-RECORD.
+           PERFORM 6000-WRITE-AUDIT-RECORD.
+           PERFORM 7000-WRITE-EXPORT-RECORD.
+           PERFORM 7500-PRINT-REPORT-CARD.
+
+       4050-SHOW-PATIENT-HISTORY.
+           MOVE "N" TO WS-HIST-LOOKUP-EOF-SW.
+           MOVE WS-PATIENT-ID TO HIST-PATIENT-ID.
+           START PATIENT-HISTORY-FILE KEY IS EQUAL TO HIST-PATIENT-ID
+               INVALID KEY
+                   DISPLAY "No prior BMI history found for "
+                       WS-PATIENT-ID
+                   SET HIST-LOOKUP-DONE TO TRUE
+           END-START.
+
+           IF NOT HIST-LOOKUP-DONE
+               DISPLAY "Prior BMI history for patient " WS-PATIENT-ID
+                   ":"
+               PERFORM UNTIL HIST-LOOKUP-DONE
+                   READ PATIENT-HISTORY-FILE NEXT RECORD
+                       AT END
+                           SET HIST-LOOKUP-DONE TO TRUE
+                       NOT AT END
+                           IF HIST-PATIENT-ID NOT = WS-PATIENT-ID
+                               SET HIST-LOOKUP-DONE TO TRUE
+                           ELSE
+                               DISPLAY "  " HIST-DATE " BMI: "
+                                   HIST-BMI " " HIST-CATEGORY
+                           END-IF
+                   END-READ
+               END-PERFORM
+           END-IF.
+
+       4100-ACCEPT-METRIC-MEASUREMENTS.
+           DISPLAY "(1/2) Enter your weight in kilograms:".
+           ACCEPT WEIGHT_KG.
+
+           DISPLAY "(2/2) Enter your height in meters:".
+           ACCEPT HEIGHT_M.
+
+       4200-ACCEPT-IMPERIAL-MEASUREMENTS.
+           DISPLAY "(1/3) Enter your weight in pounds:".
+           ACCEPT WS-WEIGHT-LB.
+
+           DISPLAY "(2/3) Enter your height - feet:".
+           ACCEPT WS-HEIGHT-FT.
+
+           DISPLAY "(3/3) Enter your height - inches:".
+           ACCEPT WS-HEIGHT-IN.
+
+       4300-CONVERT-IMPERIAL-TO-METRIC.
+           COMPUTE WEIGHT_KG ROUNDED = WS-WEIGHT-LB * 0.45359237.
+           COMPUTE HEIGHT_M ROUNDED =
+               (WS-HEIGHT-FT * 12 + WS-HEIGHT-IN) * 0.0254.
+
+       4400-VALIDATE-MEASUREMENTS.
+           MOVE "Y" TO WS-VALID-INPUT-SW.
+           MOVE SPACES TO WS-REJECT-REASON.
+           IF WEIGHT_KG = 0
+               MOVE "N" TO WS-VALID-INPUT-SW
+               MOVE "weight must be greater than zero"
+                   TO WS-REJECT-REASON
+           ELSE IF HEIGHT_M <= 0
+               MOVE "N" TO WS-VALID-INPUT-SW
+               MOVE "height must be greater than zero"
+                   TO WS-REJECT-REASON
+           END-IF.
+
+       4500-CALCULATE-AND-CLASSIFY.
+           COMPUTE BMI ROUNDED = WEIGHT_KG / (HEIGHT_M * HEIGHT_M).
+
+      *WHO BMI classification scale. Stats are NOT accumulated here -
+      *see 4550-UPDATE-STATS - so a checkpoint/restart can classify a
+      *replayed record for display/history without double-counting it
+      *in the request-004 summary.
+           EVALUATE TRUE
+               WHEN BMI < 16.0
+                   MOVE "SEVERELY UNDERWEIGHT" TO WS-CATEGORY
+                   MOVE "U" TO WS-STAT-GROUP
+               WHEN BMI < 18.5
+                   MOVE "UNDERWEIGHT" TO WS-CATEGORY
+                   MOVE "U" TO WS-STAT-GROUP
+               WHEN BMI < 25.0
+                   MOVE "NORMAL" TO WS-CATEGORY
+                   MOVE "N" TO WS-STAT-GROUP
+               WHEN BMI < 30.0
+                   MOVE "OVERWEIGHT" TO WS-CATEGORY
+                   MOVE "O" TO WS-STAT-GROUP
+               WHEN BMI < 35.0
+                   MOVE "OBESE CLASS I" TO WS-CATEGORY
+                   MOVE "B" TO WS-STAT-GROUP
+               WHEN BMI < 40.0
+                   MOVE "OBESE CLASS II" TO WS-CATEGORY
+                   MOVE "B" TO WS-STAT-GROUP
+               WHEN OTHER
+                   MOVE "OBESE CLASS III" TO WS-CATEGORY
+                   MOVE "B" TO WS-STAT-GROUP
+           END-EVALUATE.
+
+       4550-UPDATE-STATS.
+           EVALUATE WS-STAT-GROUP
+               WHEN "U" ADD 1 TO WS-COUNT-UNDERWEIGHT
+               WHEN "N" ADD 1 TO WS-COUNT-NORMAL
+               WHEN "O" ADD 1 TO WS-COUNT-OVERWEIGHT
+               WHEN "B" ADD 1 TO WS-COUNT-OBESE
+           END-EVALUATE.
+           ADD 1 TO WS-COUNT-TOTAL.
+           ADD BMI TO WS-SUM-BMI.
+
+       5000-WRITE-HISTORY-RECORD.
+           MOVE "N" TO WS-HIST-DUP-SW.
+           MOVE WS-PATIENT-ID TO HIST-PATIENT-ID.
+           MOVE WS-TODAY-DATE TO HIST-DATE.
+           MOVE WEIGHT_KG TO HIST-WEIGHT-KG.
+           MOVE HEIGHT_M TO HIST-HEIGHT-M.
+           MOVE BMI TO HIST-BMI.
+           MOVE WS-CATEGORY TO HIST-CATEGORY.
+           WRITE PATIENT-HISTORY-RECORD
+               INVALID KEY
+                   SET HISTORY-ALREADY-RECORDED TO TRUE
+                   DISPLAY "WARNING: history already recorded"
+                       " today for " WS-PATIENT-ID
+           END-WRITE.
+
+       6000-WRITE-AUDIT-RECORD.
+           MOVE WS-OPERATOR-ID TO WS-AL-OPERATOR.
+           MOVE WS-TODAY-DATE TO WS-AL-DATE.
+           MOVE WS-TODAY-TIME TO WS-AL-TIME.
+           MOVE WS-PATIENT-ID TO WS-AL-PATIENT-ID.
+           MOVE WEIGHT_KG TO WS-AL-WEIGHT.
+           MOVE HEIGHT_M TO WS-AL-HEIGHT.
+           IF VALID-INPUT
+               MOVE BMI TO WS-AL-BMI
+               MOVE WS-CATEGORY TO WS-AL-CATEGORY
+           ELSE
+               MOVE 0 TO WS-AL-BMI
+               MOVE WS-REJECT-REASON TO WS-AL-CATEGORY
+           END-IF.
+           MOVE WS-AUDIT-LINE TO AUDIT-LOG-RECORD.
+           WRITE AUDIT-LOG-RECORD.
+
+       7000-WRITE-EXPORT-RECORD.
+           IF VALID-INPUT
+               MOVE WS-PATIENT-ID TO WS-EX-PATIENT-ID
+               MOVE WS-TODAY-DATE TO WS-EX-DATE
+               MOVE BMI TO WS-EX-BMI
+               MOVE WS-CATEGORY TO WS-EX-CATEGORY
+               MOVE WS-EXPORT-LINE TO EXPORT-RECORD
+               WRITE EXPORT-RECORD
+           END-IF.
+
+       7500-PRINT-REPORT-CARD.
+           IF NOT VALID-INPUT
+               EXIT PARAGRAPH
+           END-IF.
+
+           MOVE SPACES TO REPORT-RECORD.
+           MOVE "========================================"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "        'MASSIVE' CLINIC BMI REPORT CARD"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "========================================"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Patient ID : " WS-PATIENT-ID DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Date       : " WS-TODAY-DATE DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE WEIGHT_KG TO WS-RPT-WEIGHT.
+           MOVE HEIGHT_M TO WS-RPT-HEIGHT.
+           MOVE BMI TO WS-RPT-BMI.
+
+           IF IMPERIAL-UNITS
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Weight (lb): " WS-WEIGHT-LB DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Height     : " WS-HEIGHT-FT "ft "
+                   WS-HEIGHT-IN "in" DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               STRING "  (metric equiv: " WS-RPT-WEIGHT " kg, "
+                   WS-RPT-HEIGHT " m)" DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           ELSE
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Weight (kg): " WS-RPT-WEIGHT DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+
+               MOVE SPACES TO REPORT-RECORD
+               STRING "Height (m) : " WS-RPT-HEIGHT DELIMITED BY SIZE
+                   INTO REPORT-RECORD
+               WRITE REPORT-RECORD
+           END-IF.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "BMI        : " WS-RPT-BMI DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           STRING "Category   : " WS-CATEGORY DELIMITED BY SIZE
+               INTO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "Referral notes:" TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "________________________________________"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE "________________________________________"
+               TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+           MOVE SPACES TO REPORT-RECORD.
+           WRITE REPORT-RECORD.
+
+       8000-PRINT-SUMMARY.
+           DISPLAY "".
+           DISPLAY "---- End of run summary ----".
+           DISPLAY "Underweight : " WS-COUNT-UNDERWEIGHT.
+           DISPLAY "Normal      : " WS-COUNT-NORMAL.
+           DISPLAY "Overweight  : " WS-COUNT-OVERWEIGHT.
+           DISPLAY "Obese       : " WS-COUNT-OBESE.
+           DISPLAY "Total       : " WS-COUNT-TOTAL.
+           IF WS-COUNT-TOTAL > 0
+               COMPUTE WS-AVG-BMI ROUNDED = WS-SUM-BMI / WS-COUNT-TOTAL
+               DISPLAY "Average BMI : " WS-AVG-BMI
+           END-IF.
+
+       9000-TERMINATE.
+           CLOSE PATIENT-HISTORY-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           CLOSE EXPORT-FILE.
+           CLOSE REPORT-FILE.
+
+       END PROGRAM "BMICALCULATOR".
